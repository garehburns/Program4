@@ -0,0 +1,222 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  PR4VMNT.
+        AUTHOR.  GARRETT BURNS.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * *
+      *
+      * APPLIES ADD/RENAME/DEACTIVATE TRANSACTIONS AGAINST
+      * VENDOR-MASTER.TXT SO OPS CAN MAINTAIN THE VENDOR LIST THAT
+      * PR4CGB READS WITHOUT A PROGRAM CHANGE.
+      *
+      * INPUT:
+      *   VENDOR-MASTER.TXT (15-CHARACTER RECORD ON DISK)
+      *     1. VENDOR ID                    1
+      *     2. VENDOR NAME                  2-14
+      *     3. ACTIVE FLAG (Y/N)            15
+      *
+      *   VENDOR-TRANS.TXT (15-CHARACTER RECORD ON DISK)
+      *     1. ACTION CODE                  1
+      *          A - ADD A NEW VENDOR (OR REACTIVATE/RENAME ONE THAT
+      *              ALREADY EXISTS)
+      *          R - RENAME AN EXISTING VENDOR
+      *          D - DEACTIVATE AN EXISTING VENDOR
+      *     2. VENDOR ID                    2
+      *     3. VENDOR NAME                  3-15  (IGNORED FOR D)
+      *
+      * OUTPUT:
+      *   VENDOR-MASTER.TXT IS REWRITTEN WITH THE TRANSACTIONS
+      *   APPLIED. A SUMMARY OF WHAT WAS DONE IS DISPLAYED AT EOJ.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER.   LAPTOP-U5VKK9JE.
+        OBJECT-COMPUTER.   LAPTOP-U5VKK9JE.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+      * CURRENT VENDOR MASTER - READ IN FULL AT STARTUP
+            SELECT VENDOR-MASTER
+                ASSIGN TO 'VENDOR-MASTER.TXT'
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
+      * MAINTENANCE TRANSACTIONS TO APPLY
+            SELECT VENDOR-TRANS
+                ASSIGN TO 'VENDOR-TRANS.TXT'
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  VENDOR-MASTER
+            RECORD CONTAINS 15 CHARACTERS.
+
+        01  VENDOR-MASTER-REC.
+            05  VNM-VENDOR-ID                PIC X(1).
+            05  VNM-VENDOR-NAME              PIC X(13).
+            05  VNM-ACTIVE-FLAG              PIC X(1).
+
+        FD  VENDOR-TRANS
+            RECORD CONTAINS 15 CHARACTERS.
+
+        01  VENDOR-TRANS-REC.
+            05  VTR-ACTION-CODE              PIC X(1).
+                88 VTR-ACTION-ADD                         VALUE 'A'.
+                88 VTR-ACTION-RENAME                      VALUE 'R'.
+                88 VTR-ACTION-DEACTIVATE                  VALUE 'D'.
+            05  VTR-VENDOR-ID                PIC X(1).
+            05  VTR-VENDOR-NAME              PIC X(13).
+
+        WORKING-STORAGE SECTION.
+
+        01  VM-FLAGS.
+            05  VM-EOF-FLAG                  PIC X       VALUE 'N'.
+                88 VM-NO-MORE-RECS                        VALUE 'Y'.
+
+        01  VT-FLAGS.
+            05  VT-EOF-FLAG                  PIC X       VALUE 'N'.
+                88 VT-NO-MORE-RECS                        VALUE 'Y'.
+            05  VT-FOUND-FLAG                PIC X       VALUE 'N'.
+                88 VT-VENDOR-FOUND                        VALUE 'Y'.
+
+      *** VENDOR MASTER TABLE - LOADED, UPDATED, THEN REWRITTEN      ***
+        01  VENDOR-TABLE-AREA.
+            05  VNT-COUNT                    PIC S9(3) VALUE 0.
+            05  VENDOR-ITEM OCCURS 1 TO 20 TIMES
+                    DEPENDING ON VNT-COUNT
+                    INDEXED BY VENDOR-INDEX.
+                10  VENDOR-ID                PIC X(1).
+                10  VENDOR-NAME              PIC X(13).
+                10  VENDOR-ACTIVE-FLAG       PIC X(1).
+                    88 VENDOR-ACTIVE                      VALUE 'Y'.
+
+        01  TRANSACTION-COUNTERS.
+            05  TC-ADDED                     PIC 99      VALUE 0.
+            05  TC-RENAMED                   PIC 99      VALUE 0.
+            05  TC-DEACTIVATED               PIC 99      VALUE 0.
+            05  TC-NOT-FOUND                 PIC 99      VALUE 0.
+
+        PROCEDURE DIVISION.
+
+        10-CONTROL-MODULE.
+            PERFORM 20-LOAD-VENDOR-MASTER
+            PERFORM 30-APPLY-TRANSACTIONS
+            PERFORM 40-REWRITE-VENDOR-MASTER
+            PERFORM 50-PRINT-SUMMARY
+            STOP RUN
+        .
+
+      *** READS THE CURRENT VENDOR MASTER INTO A TABLE              ***
+        20-LOAD-VENDOR-MASTER.
+            OPEN INPUT VENDOR-MASTER
+            MOVE 'N' TO VM-EOF-FLAG
+            MOVE 0 TO VNT-COUNT
+            PERFORM UNTIL VM-NO-MORE-RECS
+                READ VENDOR-MASTER
+                    AT END
+                        MOVE 'Y' TO VM-EOF-FLAG
+                    NOT AT END
+                        ADD 1 TO VNT-COUNT
+                        MOVE VNM-VENDOR-ID TO
+                                        VENDOR-ID(VNT-COUNT)
+                        MOVE VNM-VENDOR-NAME TO
+                                        VENDOR-NAME(VNT-COUNT)
+                        MOVE VNM-ACTIVE-FLAG TO
+                                        VENDOR-ACTIVE-FLAG(VNT-COUNT)
+                END-READ
+            END-PERFORM
+            CLOSE VENDOR-MASTER
+        .
+
+      *** READS EACH TRANSACTION AND APPLIES IT AGAINST THE TABLE   ***
+        30-APPLY-TRANSACTIONS.
+            OPEN INPUT VENDOR-TRANS
+            MOVE 'N' TO VT-EOF-FLAG
+            PERFORM UNTIL VT-NO-MORE-RECS
+                READ VENDOR-TRANS
+                    AT END
+                        MOVE 'Y' TO VT-EOF-FLAG
+                    NOT AT END
+                        PERFORM 35-APPLY-ONE-TRANSACTION
+                END-READ
+            END-PERFORM
+            CLOSE VENDOR-TRANS
+        .
+
+        35-APPLY-ONE-TRANSACTION.
+            PERFORM 37-FIND-VENDOR
+            EVALUATE TRUE
+                WHEN VTR-ACTION-ADD
+                    IF VT-VENDOR-FOUND
+                        MOVE VTR-VENDOR-NAME TO
+                                        VENDOR-NAME(VENDOR-INDEX)
+                        MOVE 'Y' TO
+                                 VENDOR-ACTIVE-FLAG(VENDOR-INDEX)
+                    ELSE
+                        ADD 1 TO VNT-COUNT
+                        MOVE VTR-VENDOR-ID TO
+                                        VENDOR-ID(VNT-COUNT)
+                        MOVE VTR-VENDOR-NAME TO
+                                        VENDOR-NAME(VNT-COUNT)
+                        MOVE 'Y' TO VENDOR-ACTIVE-FLAG(VNT-COUNT)
+                    END-IF
+                    ADD 1 TO TC-ADDED
+                WHEN VTR-ACTION-RENAME
+                    IF VT-VENDOR-FOUND
+                        MOVE VTR-VENDOR-NAME TO
+                                        VENDOR-NAME(VENDOR-INDEX)
+                        ADD 1 TO TC-RENAMED
+                    ELSE
+                        ADD 1 TO TC-NOT-FOUND
+                    END-IF
+                WHEN VTR-ACTION-DEACTIVATE
+                    IF VT-VENDOR-FOUND
+                        MOVE 'N' TO
+                                 VENDOR-ACTIVE-FLAG(VENDOR-INDEX)
+                        ADD 1 TO TC-DEACTIVATED
+                    ELSE
+                        ADD 1 TO TC-NOT-FOUND
+                    END-IF
+                WHEN OTHER
+                    ADD 1 TO TC-NOT-FOUND
+            END-EVALUATE
+        .
+
+      *** SEARCHES THE TABLE FOR VTR-VENDOR-ID AND SETS              ***
+      *** VT-FOUND-FLAG/VENDOR-INDEX FOR THE CURRENT TRANSACTION     ***
+        37-FIND-VENDOR.
+            MOVE 'N' TO VT-FOUND-FLAG
+            IF VNT-COUNT > 0
+                SET VENDOR-INDEX TO 1
+                SEARCH VENDOR-ITEM
+                    AT END
+                        CONTINUE
+                    WHEN VTR-VENDOR-ID = VENDOR-ID(VENDOR-INDEX)
+                        MOVE 'Y' TO VT-FOUND-FLAG
+                END-SEARCH
+            END-IF
+        .
+
+      *** WRITES THE UPDATED TABLE BACK OUT AS THE NEW MASTER        ***
+        40-REWRITE-VENDOR-MASTER.
+            OPEN OUTPUT VENDOR-MASTER
+            PERFORM 45-WRITE-VENDOR-MASTER-RECORD
+                VARYING VENDOR-INDEX FROM 1 BY 1
+                    UNTIL VENDOR-INDEX > VNT-COUNT
+            CLOSE VENDOR-MASTER
+        .
+
+        45-WRITE-VENDOR-MASTER-RECORD.
+            MOVE VENDOR-ID(VENDOR-INDEX) TO VNM-VENDOR-ID
+            MOVE VENDOR-NAME(VENDOR-INDEX) TO VNM-VENDOR-NAME
+            MOVE VENDOR-ACTIVE-FLAG(VENDOR-INDEX) TO VNM-ACTIVE-FLAG
+            WRITE VENDOR-MASTER-REC
+        .
+
+        50-PRINT-SUMMARY.
+            DISPLAY 'PR4VMNT - VENDOR MASTER MAINTENANCE COMPLETE'
+            DISPLAY '  VENDORS ADDED/REACTIVATED: ' TC-ADDED
+            DISPLAY '  VENDORS RENAMED:           ' TC-RENAMED
+            DISPLAY '  VENDORS DEACTIVATED:       ' TC-DEACTIVATED
+            DISPLAY '  TRANSACTIONS NOT APPLIED:  ' TC-NOT-FOUND
+        .
