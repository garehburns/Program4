@@ -54,6 +54,23 @@
                 ASSIGN TO 'PR4F19-WA30.TXT'
                     ORGANIZATION IS LINE SEQUENTIAL.
             
+      * ASSIGN WAREHOUSE MASTER (TABLE-DRIVEN WAREHOUSE VALIDATION)
+            SELECT WAREHOUSE-MASTER
+                ASSIGN TO 'WAREHOUSE-MASTER.TXT'
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
+      * ASSIGN VENDOR MASTER (TABLE-DRIVEN VENDOR VALIDATION) -
+      * MAINTAINED BY PR4VMNT, NOT BY EDITING PR4CGB'S SOURCE
+            SELECT VENDOR-MASTER
+                ASSIGN TO 'VENDOR-MASTER.TXT'
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
+      * ASSIGN PRODUCT MASTER (TABLE-DRIVEN PRODUCT ID VALIDATION) -
+      * CARRIES THE EXPECTED SIZE/TYPE CODE FOR EACH KNOWN PRODUCT
+            SELECT PRODUCT-MASTER
+                ASSIGN TO 'PRODUCT-MASTER.TXT'
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
       * ASSIGN INDIVIDUALLY SORTED RECORDS
             SELECT SORTED-RECORD-1
                 ASSIGN TO 'SORTED-CA20.TXT'
@@ -76,7 +93,37 @@
                 
             SELECT ERROR-REPORT
                 ASSIGN TO PRINTER 'PR4-ERR'.
-      
+
+      * LOW-STOCK/REORDER EXCEPTION REPORT OFF THE SAME
+      * 150-TRAVERSE-DATA PASS
+            SELECT LOW-STOCK-REPORT
+                ASSIGN TO PRINTER 'PR4-LOW'.
+
+      * MACHINE-READABLE EXTRACT OF THIS RUN'S DETAIL FIGURES FOR
+      * PURCHASING/GL TO PICK UP DOWNSTREAM
+            SELECT EXTRACT-FILE
+                ASSIGN TO 'PR4-EXTRACT.TXT'
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
+      * RESTART/CHECKPOINT RECORDS WRITTEN EVERY CK-INTERVAL MERGED
+      * RECORDS SO A 30-READ-FILE ABEND CAN BE RESTARTED MID-STREAM
+            SELECT CHECKPOINT-FILE
+                ASSIGN TO 'PR4-CHKPT.TXT'
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS CK-FILE-STATUS.
+
+      * WAREHOUSE/VENDOR TOTALS FROM THE LAST RUN, KEPT SO THIS RUN
+      * CAN PRINT A VARIANCE AGAINST THE PRIOR PERIOD
+            SELECT HISTORY-FILE
+                ASSIGN TO 'PR4-HIST.TXT'
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS HIST-FILE-STATUS.
+
+      * PRIOR-PERIOD COMPARISON REPORT - CURRENT VS LAST RUN'S
+      * WAREHOUSE AND VENDOR TOTALS
+            SELECT VARIANCE-REPORT
+                ASSIGN TO PRINTER 'PR4-VAR'.
+
       *** TEMPORARY SORT AND MERGE RECORDS BELOW ***
             SELECT SORTING-MERGING-FILE
                 ASSIGN TO 'SORTING.TMP'.
@@ -84,6 +131,35 @@
         DATA DIVISION.
         FILE SECTION.
         
+      * WAREHOUSE MASTER - WAREHOUSE ID, DESCRIPTION, ACTIVE FLAG
+        FD  WAREHOUSE-MASTER
+            RECORD CONTAINS 25 CHARACTERS.
+
+        01  WAREHOUSE-MASTER-REC.
+            05  WHM-WAREHOUSE-ID             PIC X(4).
+            05  WHM-DESCRIPTION              PIC X(20).
+            05  WHM-ACTIVE-FLAG              PIC X(1).
+
+      * VENDOR MASTER - VENDOR ID, VENDOR NAME, ACTIVE FLAG
+        FD  VENDOR-MASTER
+            RECORD CONTAINS 15 CHARACTERS.
+
+        01  VENDOR-MASTER-REC.
+            05  VNM-VENDOR-ID                PIC X(1).
+            05  VNM-VENDOR-NAME              PIC X(13).
+            05  VNM-ACTIVE-FLAG              PIC X(1).
+
+      * PRODUCT MASTER - PRODUCT ID, DESCRIPTION, EXPECTED SIZE CODE,
+      * EXPECTED TYPE CODE
+        FD  PRODUCT-MASTER
+            RECORD CONTAINS 18 CHARACTERS.
+
+        01  PRODUCT-MASTER-REC.
+            05  PDM-PRODUCT-ID               PIC X(3).
+            05  PDM-DESCRIPTION              PIC X(13).
+            05  PDM-EXPECTED-SIZE            PIC X(1).
+            05  PDM-EXPECTED-TYPE            PIC X(1).
+
       * INPUT RECORD 1
         FD  INPUT-RECORD-1
             RECORD CONTAINS 128 CHARACTERS.
@@ -205,9 +281,62 @@
         
         FD  ERROR-REPORT
             RECORD CONTAINS 128 CHARACTERS.
-            
+
         01  ERROR-RECORD                     PIC X(128).
-        
+
+        FD  LOW-STOCK-REPORT
+            RECORD CONTAINS 65 CHARACTERS.
+
+        01  LOW-STOCK-RECORD                 PIC X(65).
+
+      * ONE ROW PER PRODUCT LINE ITEM FOR DOWNSTREAM SYSTEMS
+        FD  EXTRACT-FILE
+            RECORD CONTAINS 36 CHARACTERS.
+
+        01  EXTRACT-RECORD.
+            05  EX-WAREHOUSE-ID              PIC X(4).
+            05  EX-VENDOR-ID                 PIC X(1).
+            05  EX-PRODUCT-ID                PIC X(3).
+            05  EX-PRODUCT-NAME              PIC X(13).
+            05  EX-PRODUCT-SIZE              PIC X(1).
+            05  EX-PRODUCT-TYPE              PIC X(1).
+            05  EX-NUM-IN-STOCK              PIC S9(4).
+            05  EX-EXTENDED-COST             PIC S9(7)V9(2).
+
+      * RESTART POSITION PLUS THE RUNNING ACCUMULATORS AS OF THAT
+      * POSITION - LAST RECORD IN THE FILE IS THE CURRENT CHECKPOINT
+        FD  CHECKPOINT-FILE
+            RECORD CONTAINS 58 CHARACTERS.
+
+        01  CHECKPOINT-RECORD.
+            05  CKR-RECORD-COUNT             PIC 9(8).
+            05  CKR-WAREHOUSE-ID             PIC X(4).
+            05  CKR-VENDOR-ID                PIC X(1).
+            05  CKR-PRODUCT-ID               PIC X(3).
+            05  CKR-PRODUCT-TOTAL            PIC S9(7)V9(2).
+            05  CKR-VENDOR-TOTAL             PIC S9(7)V9(2).
+            05  CKR-WAREHOUSE-TOTAL          PIC S9(8)V9(2).
+            05  CKR-GRAND-TOTAL              PIC S9(8)V9(2).
+            05  CKR-LOW-STOCK-COUNT          PIC 9(4).
+
+      * ONE WAREHOUSE OR VENDOR TOTAL AS OF THE LAST RUN
+        FD  HISTORY-FILE
+            RECORD CONTAINS 22 CHARACTERS.
+
+        01  HISTORY-RECORD.
+            05  HR-LEVEL-CODE                PIC X(1).
+                88 HR-IS-WAREHOUSE-LEVEL                  VALUE 'W'.
+                88 HR-IS-VENDOR-LEVEL                     VALUE 'V'.
+            05  HR-WAREHOUSE-ID              PIC X(4).
+            05  HR-VENDOR-ID                 PIC X(1).
+            05  HR-RUN-DATE                  PIC 9(6).
+            05  HR-AMOUNT                    PIC S9(8)V9(2).
+
+        FD  VARIANCE-REPORT
+            RECORD CONTAINS 80 CHARACTERS.
+
+        01  VARIANCE-RECORD                 PIC X(80).
+
         WORKING-STORAGE SECTION.
        
         01  FLAGS-N-SWITCHES.
@@ -219,37 +348,169 @@
         
         01  REPORT-FIELDS.
             05  PROPER-SPACING               PIC S9      VALUE +1.
-            05  PAGE-NO                      PIC S9(2)   VALUE +0.
+            05  PAGE-NO                      PIC S9(4)   VALUE +0.
             05  ERROR-COUNTER                PIC 99      VALUE 0.
+            05  LINE-COUNT                   PIC S9(3)   VALUE +0.
+            05  LINES-PER-PAGE               PIC S9(3)   VALUE +55.
         
         01  WS-CURRENT-DATE.
             05  WS-YEAR                      PIC 99.
             05  WS-MONTH                     PIC 99.
             05  WS-DAY                       PIC 99.
-            
+
+        01  WM-FLAGS.
+            05  WM-EOF-FLAG                  PIC X       VALUE 'N'.
+                88 WM-NO-MORE-RECS                        VALUE 'Y'.
+
+      *** RESTART/CHECKPOINT CONTROL - SEE 12-CHECK-RESTART          ***
+        01  CHECKPOINT-FIELDS.
+            05  CK-FILE-STATUS               PIC XX      VALUE SPACES.
+            05  CK-INTERVAL                  PIC 9(4)    VALUE 0050.
+            05  CK-RECORD-COUNT              PIC 9(8) VALUE 0.
+            05  CK-SINCE-LAST-CHKPT          PIC 9(4) VALUE 0.
+            05  CK-SKIP-COUNTER              PIC 9(8) VALUE 0.
+            05  CK-RESTART-FLAG              PIC X       VALUE 'N'.
+                88 CK-IS-RESTART                          VALUE 'Y'.
+            05  CK-EOF-FLAG                  PIC X       VALUE 'N'.
+                88 CK-NO-MORE-RECS                        VALUE 'Y'.
+
+      *** WAREHOUSE MASTER TABLE - LOADED AT HOUSEKEEPING TIME ***
+        01  WAREHOUSE-TABLE-AREA.
+            05  WHT-COUNT                    PIC S9(3) VALUE 0.
+            05  WAREHOUSE-ITEM OCCURS 1 TO 20 TIMES
+                    DEPENDING ON WHT-COUNT
+                    INDEXED BY WAREHOUSE-INDEX.
+                10  WHT-WAREHOUSE-ID         PIC X(4).
+                10  WHT-DESCRIPTION          PIC X(20).
+                10  WHT-ACTIVE-FLAG          PIC X(1).
+                    88 WHT-ACTIVE                        VALUE 'Y'.
+
+        01  WH-VALIDATION-FIELDS.
+            05  WH-VALID-FLAG                PIC X       VALUE 'N'.
+                88 WH-IS-VALID                           VALUE 'Y'.
+            05  WH-CURRENT-DESC              PIC X(20).
+
+      *** PRODUCT MASTER TABLE - LOADED AT HOUSEKEEPING TIME SO A    ***
+      *** PRODUCT ID CAN BE VALIDATED BEFORE IT REACHES THE DETAIL   ***
+      *** REPORT                                                    ***
+        01  PM-FLAGS.
+            05  PM-EOF-FLAG                  PIC X       VALUE 'N'.
+                88 PM-NO-MORE-RECS                        VALUE 'Y'.
+
+        01  PRODUCT-TABLE-AREA.
+            05  PDT-COUNT                    PIC S9(4) VALUE 0.
+            05  PRODUCT-ITEM OCCURS 1 TO 200 TIMES
+                    DEPENDING ON PDT-COUNT
+                    INDEXED BY PRODUCT-INDEX.
+                10  PDT-PRODUCT-ID           PIC X(3).
+                10  PDT-DESCRIPTION          PIC X(13).
+                10  PDT-EXPECTED-SIZE        PIC X(1).
+                10  PDT-EXPECTED-TYPE        PIC X(1).
+
+        01  PM-VALIDATION-FIELDS.
+            05  PM-VALID-FLAG                PIC X       VALUE 'N'.
+                88 PM-IS-VALID                           VALUE 'Y'.
+            05  PM-CURRENT-SIZE              PIC X(1).
+            05  PM-CURRENT-TYPE              PIC X(1).
+
+        01  VN-VALIDATION-FIELDS.
+            05  VN-VALID-FLAG                PIC X       VALUE 'N'.
+                88 VN-IS-VALID                           VALUE 'Y'.
+
+      *** TRACKS THE PREVIOUS MERGED RECORD'S KEY SO A REPEATED      ***
+      *** WAREHOUSE/VENDOR/PRODUCT KEY CAN BE CAUGHT BEFORE IT        ***
+      *** DOUBLE-COUNTS THE RUN'S TOTALS                             ***
+        01  DUP-DETECT-FIELDS.
+            05  DD-FIRST-FLAG                PIC X       VALUE 'Y'.
+                88 DD-IS-FIRST-RECORD                    VALUE 'Y'.
+            05  DD-DUP-FLAG                  PIC X       VALUE 'N'.
+                88 DD-IS-DUPLICATE                       VALUE 'Y'.
+            05  DD-PREV-WAREHOUSE-ID         PIC X(4).
+            05  DD-PREV-VENDOR-ID            PIC X(1).
+            05  DD-PREV-PRODUCT-ID           PIC X(3).
+
       * FIELD FOR EXPORTING MY ERROR FILE
         01  ERROR-FIELD.
             05  EF-WAREHOUSE-ID              PIC X(4).
             05  EF-VENDOR-ID                 PIC X(1).
             05  EF-PRODUCT-ID                PIC X(3).
-            05  EF-DATA                      PIC X(120).
-        
-      *** HARD-CODING THE VENDORS ***
-        01  VENDOR-TEXT.
-            05          PIC X(14)   VALUE 'IMadeInHouse'.
-            05          PIC X(14)   VALUE 'TTansia Corp.'.
-            05          PIC X(14)   VALUE 'AAMEL Ltd'.
-            05          PIC X(14)   VALUE 'WWESTCorp'.
-            05          PIC X(14)   VALUE 'DDENIO Corp.'.
-            05          PIC X(14)   VALUE 'VVISSION Corp.'.
-            05          PIC X(14)   VALUE 'NNETON Ltd'.
-        
-        01  VENDOR-TABLE REDEFINES VENDOR-TEXT.
-            05  VENDOR-ITEM OCCURS 7 TIMES
-                INDEXED BY VENDOR-INDEX.
+            05  EF-REASON                    PIC X(30).
+
+      *** COUNTS EXCEPTIONS BY REASON SO OPS CAN SEE WHAT'S ACTUALLY ***
+      *** WRONG WITHOUT DIGGING THROUGH A RAW RECORD DUMP            ***
+        01  ERROR-COUNTERS.
+            05  EC-WAREHOUSE-ERRORS          PIC 99      VALUE 0.
+            05  EC-VENDOR-ERRORS             PIC 99      VALUE 0.
+            05  EC-SIZE-ERRORS               PIC 99      VALUE 0.
+            05  EC-TYPE-ERRORS               PIC 99      VALUE 0.
+            05  EC-PRODUCT-ERRORS            PIC 99      VALUE 0.
+            05  EC-MASTER-MISMATCHES         PIC 99      VALUE 0.
+            05  EC-DUPLICATE-ERRORS          PIC 99      VALUE 0.
+
+      *** REORDER THRESHOLD FOR THE LOW-STOCK EXCEPTION REPORT - A   ***
+      *** FLAT DEFAULT UNTIL A PRODUCT MASTER CARRIES A PER-PRODUCT  ***
+      *** OVERRIDE                                                  ***
+        01  REORDER-FIELDS.
+            05  RF-DEFAULT-THRESHOLD         PIC S9(4)   VALUE +0025.
+            05  RF-LOW-STOCK-COUNT           PIC 9(4)    VALUE 0.
+
+        01  VM-FLAGS.
+            05  VM-EOF-FLAG                  PIC X       VALUE 'N'.
+                88 VM-NO-MORE-RECS                        VALUE 'Y'.
+
+      *** VENDOR MASTER TABLE - LOADED AT HOUSEKEEPING TIME SO OPS   ***
+      *** CAN ADD/RENAME/DEACTIVATE A VENDOR VIA PR4VMNT INSTEAD OF  ***
+      *** A PROGRAM CHANGE                                          ***
+        01  VENDOR-TABLE-AREA.
+            05  VNT-COUNT                    PIC S9(3) VALUE 0.
+            05  VENDOR-ITEM OCCURS 1 TO 20 TIMES
+                    DEPENDING ON VNT-COUNT
+                    INDEXED BY VENDOR-INDEX.
                 10  VENDOR-ID                PIC X(1).
                 10  VENDOR-NAME              PIC X(13).
-        
+                10  VENDOR-ACTIVE-FLAG       PIC X(1).
+                    88 VENDOR-ACTIVE                      VALUE 'Y'.
+
+        01  HIST-FLAGS.
+            05  HIST-FILE-STATUS             PIC XX.
+                88 HIST-FILE-WAS-FOUND                    VALUE '00'.
+            05  HIST-EOF-FLAG                PIC X       VALUE 'N'.
+                88 HIST-NO-MORE-RECS                      VALUE 'Y'.
+
+      *** LAST RUN'S WAREHOUSE/VENDOR TOTALS, LOADED AT HOUSEKEEPING  ***
+      *** TIME SO THIS RUN CAN PRINT A VARIANCE AGAINST THEM          ***
+        01  PRIOR-HISTORY-TABLE.
+            05  PHT-COUNT                    PIC S9(4) VALUE 0.
+            05  PRIOR-HIST-ITEM OCCURS 1 TO 200 TIMES
+                    DEPENDING ON PHT-COUNT
+                    INDEXED BY PRIOR-HIST-INDEX.
+                10  PH-LEVEL-CODE            PIC X(1).
+                10  PH-WAREHOUSE-ID          PIC X(4).
+                10  PH-VENDOR-ID             PIC X(1).
+                10  PH-AMOUNT                PIC S9(8)V9(2).
+
+      *** THIS RUN'S WAREHOUSE/VENDOR TOTALS, ACCUMULATED AS EACH     ***
+      *** BREAK OCCURS AND REWRITTEN TO HISTORY-FILE AT EOJ FOR NEXT  ***
+      *** RUN TO COMPARE AGAINST                                     ***
+        01  CURRENT-HISTORY-TABLE.
+            05  CHT-COUNT                    PIC S9(4) VALUE 0.
+            05  CURRENT-HIST-ITEM OCCURS 1 TO 200 TIMES
+                    DEPENDING ON CHT-COUNT
+                    INDEXED BY CURRENT-HIST-INDEX.
+                10  CH-LEVEL-CODE            PIC X(1).
+                10  CH-WAREHOUSE-ID          PIC X(4).
+                10  CH-VENDOR-ID             PIC X(1).
+                10  CH-AMOUNT                PIC S9(8)V9(2).
+
+        01  VARIANCE-FIELDS.
+            05  VAR-SEARCH-LEVEL             PIC X(1).
+            05  VAR-SEARCH-WAREHOUSE-ID      PIC X(4).
+            05  VAR-SEARCH-VENDOR-ID         PIC X(1).
+            05  VAR-PRIOR-AMOUNT             PIC S9(8)V9(2).
+            05  VAR-VARIANCE                 PIC S9(8)V9(2).
+            05  VAR-FOUND-FLAG               PIC X       VALUE 'N'.
+                88 VAR-PRIOR-FOUND                        VALUE 'Y'.
+
         01  DETAIL-FIELDS.
             05  DF-PRODUCT-NAME              PIC X(13).
             05  DF-PRODUCT-ID                PIC X(3).
@@ -300,13 +561,15 @@
             05                    PIC X(16)  VALUE 'INVENTORY REPORT'.
             05                    PIC X(8).
             05                    PIC X(6)   VALUE 'PAGE: '.
-            05  H1-PAGE-NO        PIC Z9B.
+            05  H1-PAGE-NO        PIC ZZZ9.
         
         01  WAREHOUSE-LINE.
             05                    PIC X(2).
             05                    PIC X(11)  VALUE 'WAREHOUSE: '.
             05  WL-WAREHOUSE-ID   PIC X(4).
-            05                    PIC X(48).
+            05                    PIC X(2).
+            05  WL-DESCRIPTION    PIC X(20).
+            05                    PIC X(26).
            
         01  VENDOR-LINE.
             05                    PIC X(5).
@@ -390,17 +653,151 @@
             05                    PIC X(13).
             05                    PIC X(14)  VALUE 'TOTAL ERRORS: '.
             05  EL-ERROR-COUNTER  PIC 99.
-            
+
+        01  ERROR-CATEGORY-LINE.
+            05                    PIC X(13).
+            05  ECL-LABEL         PIC X(25).
+            05  ECL-COUNT         PIC ZZ9.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                     ERROR REPORT LAYOUT (PR4-ERR)               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+        01  ERROR-HEADING-LINE.
+            05                    PIC X(2).
+            05                    PIC X(4)   VALUE 'WHSE'.
+            05                    PIC X(2).
+            05                    PIC X(1)   VALUE 'V'.
+            05                    PIC X(2).
+            05                    PIC X(3)   VALUE 'PRD'.
+            05                    PIC X(2).
+            05                    PIC X(30)  VALUE 'REASON'.
+            05                    PIC X(82).
+
+        01  ERROR-DETAIL-LINE.
+            05                    PIC X(2).
+            05  ED-WAREHOUSE-ID   PIC X(4).
+            05                    PIC X(2).
+            05  ED-VENDOR-ID      PIC X(1).
+            05                    PIC X(2).
+            05  ED-PRODUCT-ID     PIC X(3).
+            05                    PIC X(2).
+            05  ED-REASON         PIC X(30).
+            05                    PIC X(82).
+
+      *** LOW-STOCK/REORDER EXCEPTION REPORT HEADING AND DETAIL LINES ***
+        01  LOW-STOCK-HEADING-LINE.
+            05                    PIC X(2).
+            05                    PIC X(4)   VALUE 'WHSE'.
+            05                    PIC X(2).
+            05                    PIC X(1)   VALUE 'V'.
+            05                    PIC X(2).
+            05                    PIC X(3)   VALUE 'PRD'.
+            05                    PIC X(2).
+            05                    PIC X(13)  VALUE 'PRODUCT NAME'.
+            05                    PIC X(2).
+            05                    PIC X(5)   VALUE 'STOCK'.
+            05                    PIC X(2).
+            05                    PIC X(7)   VALUE 'REORDER'.
+            05                    PIC X(20).
+
+        01  LOW-STOCK-DETAIL-LINE.
+            05                    PIC X(2).
+            05  LSL-WAREHOUSE-ID  PIC X(4).
+            05                    PIC X(2).
+            05  LSL-VENDOR-ID     PIC X(1).
+            05                    PIC X(2).
+            05  LSL-PRODUCT-ID    PIC X(3).
+            05                    PIC X(2).
+            05  LSL-PRODUCT-NAME  PIC X(13).
+            05                    PIC X(2).
+            05  LSL-IN-STOCK      PIC ZZZZ9.
+            05                    PIC X(4).
+            05  LSL-THRESHOLD     PIC ZZZZ9.
+            05                    PIC X(20).
+
+        01  LOW-STOCK-TOTAL-LINE.
+            05                    PIC X(2)   VALUE SPACES.
+            05                    PIC X(26)  VALUE
+                    'TOTAL LOW-STOCK EXCEPTIONS'.
+            05                    PIC X(3).
+            05  LSL-TOTAL-COUNT   PIC ZZZ9.
+            05                    PIC X(30).
+
+      *** PRIOR-PERIOD COMPARISON REPORT HEADING AND DETAIL LINES    ***
+        01  VARIANCE-HEADING-LINE.
+            05                    PIC X(2).
+            05                    PIC X(5)   VALUE 'LEVEL'.
+            05                    PIC X(2).
+            05                    PIC X(4)   VALUE 'WHSE'.
+            05                    PIC X(2).
+            05                    PIC X(1)   VALUE 'V'.
+            05                    PIC X(2).
+            05                    PIC X(15)  VALUE 'CURRENT PERIOD'.
+            05                    PIC X(2).
+            05                    PIC X(13)  VALUE 'PRIOR PERIOD'.
+            05                    PIC X(2).
+            05                    PIC X(12)  VALUE 'VARIANCE'.
+            05                    PIC X(18).
+
+        01  VARIANCE-DETAIL-LINE.
+            05                    PIC X(2).
+            05  VDL-LEVEL         PIC X(5).
+            05                    PIC X(2).
+            05  VDL-WAREHOUSE-ID  PIC X(4).
+            05                    PIC X(2).
+            05  VDL-VENDOR-ID     PIC X(1).
+            05                    PIC X(2).
+            05  VDL-CURRENT-AMT   PIC Z,ZZZ,ZZ9.99-.
+            05                    PIC X(1).
+            05  VDL-PRIOR-AMT     PIC Z,ZZZ,ZZ9.99-.
+            05                    PIC X(1).
+            05  VDL-VARIANCE-AMT  PIC Z,ZZZ,ZZ9.99-.
+            05                    PIC X(21).
+
         PROCEDURE DIVISION.
         
         10-CONTROL-MODULE.
-            PERFORM 15-SORT-AND-MERGE
+            PERFORM 12-CHECK-RESTART
+            IF NOT CK-IS-RESTART
+                PERFORM 15-SORT-AND-MERGE
+            END-IF
             PERFORM 20-HOUSEKEEPING
             PERFORM 30-READ-FILE
             PERFORM 700-EOJ
             PERFORM 800-PRINT-GRAND-TOTALS
             PERFORM 900-FINALE
         .
+
+      *** LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DIDN'T     ***
+      *** FINISH - IF ONE EXISTS, THE SORT/MERGE IS SKIPPED AND      ***
+      *** 30-READ-FILE RESUMES FROM THE LAST CHECKPOINTED POSITION   ***
+        12-CHECK-RESTART.
+            OPEN INPUT CHECKPOINT-FILE
+            IF CK-FILE-STATUS = '00'
+                MOVE 'N' TO CK-EOF-FLAG
+                PERFORM UNTIL CK-NO-MORE-RECS
+                    READ CHECKPOINT-FILE
+                        AT END
+                            MOVE 'Y' TO CK-EOF-FLAG
+                        NOT AT END
+                            MOVE 'Y' TO CK-RESTART-FLAG
+                            MOVE CKR-RECORD-COUNT TO CK-RECORD-COUNT
+                            MOVE CKR-WAREHOUSE-ID TO H-WAREHOUSE-HOLD
+                            MOVE CKR-VENDOR-ID TO H-VENDOR-HOLD
+                            MOVE CKR-PRODUCT-ID TO H-PRODUCT-HOLD
+                            MOVE CKR-PRODUCT-TOTAL TO TF-PRODUCT-TOTAL
+                            MOVE CKR-VENDOR-TOTAL TO TF-VENDOR-TOTAL
+                            MOVE CKR-WAREHOUSE-TOTAL TO
+                                            TF-WAREHOUSE-TOTAL
+                            MOVE CKR-GRAND-TOTAL TO TF-GRAND-TOTAL
+                            MOVE CKR-LOW-STOCK-COUNT TO
+                                            RF-LOW-STOCK-COUNT
+                    END-READ
+                END-PERFORM
+                CLOSE CHECKPOINT-FILE
+            END-IF
+        .
         
         15-SORT-AND-MERGE.
             
@@ -433,40 +830,363 @@
         .
         
         20-HOUSEKEEPING.
-       
+
             OPEN INPUT MERGED-RECORD
-                OUTPUT OUTPUT-REPORT,
-                       ERROR-REPORT
+
+            IF CK-IS-RESTART
+                OPEN EXTEND OUTPUT-REPORT,
+                            ERROR-REPORT,
+                            EXTRACT-FILE,
+                            LOW-STOCK-REPORT,
+                            VARIANCE-REPORT
+                OPEN EXTEND CHECKPOINT-FILE
+                MOVE 'NO' TO FIRST-RECORD
+            ELSE
+                OPEN OUTPUT OUTPUT-REPORT,
+                            ERROR-REPORT,
+                            EXTRACT-FILE,
+                            LOW-STOCK-REPORT,
+                            VARIANCE-REPORT
+                OPEN OUTPUT CHECKPOINT-FILE
+            END-IF
+
             ACCEPT WS-CURRENT-DATE FROM DATE
             MOVE WS-MONTH TO H1-MONTH
             MOVE WS-DAY TO H1-DAY
             MOVE WS-YEAR TO H1-YEAR
-            
-            PERFORM 40-HEADER-ROUTINE
+
+            PERFORM 25-LOAD-WAREHOUSE-MASTER
+            PERFORM 26-LOAD-VENDOR-MASTER
+            PERFORM 27-LOAD-PRODUCT-MASTER
+            PERFORM 23-LOAD-PRIOR-HISTORY
+
+            IF NOT CK-IS-RESTART
+                PERFORM 21-PRINT-ERROR-HEADING
+                PERFORM 22-PRINT-LOWSTOCK-HEADING
+                PERFORM 24-PRINT-VARIANCE-HEADING
+                PERFORM 43-HEADER-ROUTINE
+            END-IF
         .
-        
+
+      *** PRINTS THE COLUMN HEADING ON THE ERROR REPORT ONE TIME     ***
+        21-PRINT-ERROR-HEADING.
+            MOVE ERROR-HEADING-LINE TO ERROR-RECORD
+            WRITE ERROR-RECORD
+        .
+
+      *** PRINTS THE COLUMN HEADING ON THE LOW-STOCK REPORT ONE TIME ***
+        22-PRINT-LOWSTOCK-HEADING.
+            MOVE LOW-STOCK-HEADING-LINE TO LOW-STOCK-RECORD
+            WRITE LOW-STOCK-RECORD
+        .
+
+      *** LOADS LAST RUN'S WAREHOUSE/VENDOR TOTALS FROM HISTORY-FILE ***
+      *** SO THIS RUN CAN COMPUTE A VARIANCE - A MISSING HISTORY     ***
+      *** FILE JUST MEANS THERE IS NO PRIOR PERIOD TO COMPARE TO     ***
+        23-LOAD-PRIOR-HISTORY.
+            MOVE 0 TO PHT-COUNT
+            OPEN INPUT HISTORY-FILE
+            IF HIST-FILE-WAS-FOUND
+                MOVE 'N' TO HIST-EOF-FLAG
+                PERFORM UNTIL HIST-NO-MORE-RECS
+                    READ HISTORY-FILE
+                        AT END
+                            MOVE 'Y' TO HIST-EOF-FLAG
+                        NOT AT END
+                            ADD 1 TO PHT-COUNT
+                            MOVE HR-LEVEL-CODE TO
+                                PH-LEVEL-CODE(PHT-COUNT)
+                            MOVE HR-WAREHOUSE-ID TO
+                                PH-WAREHOUSE-ID(PHT-COUNT)
+                            MOVE HR-VENDOR-ID TO
+                                PH-VENDOR-ID(PHT-COUNT)
+                            MOVE HR-AMOUNT TO
+                                PH-AMOUNT(PHT-COUNT)
+                    END-READ
+                END-PERFORM
+                CLOSE HISTORY-FILE
+            END-IF
+        .
+
+      *** PRINTS THE COLUMN HEADING ON THE VARIANCE REPORT ONE TIME  ***
+        24-PRINT-VARIANCE-HEADING.
+            MOVE VARIANCE-HEADING-LINE TO VARIANCE-RECORD
+            WRITE VARIANCE-RECORD
+        .
+
+      *** LOADS THE WAREHOUSE-MASTER FILE INTO A TABLE SO OPS CAN   ***
+      *** ADD/RETIRE A WAREHOUSE WITHOUT A PROGRAM CHANGE           ***
+        25-LOAD-WAREHOUSE-MASTER.
+            OPEN INPUT WAREHOUSE-MASTER
+            MOVE 'N' TO WM-EOF-FLAG
+            MOVE 0 TO WHT-COUNT
+            PERFORM UNTIL WM-NO-MORE-RECS
+                READ WAREHOUSE-MASTER
+                    AT END
+                        MOVE 'Y' TO WM-EOF-FLAG
+                    NOT AT END
+                        ADD 1 TO WHT-COUNT
+                        MOVE WHM-WAREHOUSE-ID TO
+                                        WHT-WAREHOUSE-ID(WHT-COUNT)
+                        MOVE WHM-DESCRIPTION TO
+                                        WHT-DESCRIPTION(WHT-COUNT)
+                        MOVE WHM-ACTIVE-FLAG TO
+                                        WHT-ACTIVE-FLAG(WHT-COUNT)
+                END-READ
+            END-PERFORM
+            CLOSE WAREHOUSE-MASTER
+        .
+
+      *** LOADS THE VENDOR-MASTER FILE INTO A TABLE SO OPS CAN       ***
+      *** ADD/RENAME/DEACTIVATE A VENDOR WITHOUT A PROGRAM CHANGE    ***
+        26-LOAD-VENDOR-MASTER.
+            OPEN INPUT VENDOR-MASTER
+            MOVE 'N' TO VM-EOF-FLAG
+            MOVE 0 TO VNT-COUNT
+            PERFORM UNTIL VM-NO-MORE-RECS
+                READ VENDOR-MASTER
+                    AT END
+                        MOVE 'Y' TO VM-EOF-FLAG
+                    NOT AT END
+                        ADD 1 TO VNT-COUNT
+                        MOVE VNM-VENDOR-ID TO
+                                        VENDOR-ID(VNT-COUNT)
+                        MOVE VNM-VENDOR-NAME TO
+                                        VENDOR-NAME(VNT-COUNT)
+                        MOVE VNM-ACTIVE-FLAG TO
+                                        VENDOR-ACTIVE-FLAG(VNT-COUNT)
+                END-READ
+            END-PERFORM
+            CLOSE VENDOR-MASTER
+        .
+
+      *** LOADS THE PRODUCT-MASTER FILE INTO A TABLE SO A PRODUCT ID ***
+      *** CAN BE VALIDATED BEFORE IT REACHES THE DETAIL REPORT       ***
+        27-LOAD-PRODUCT-MASTER.
+            OPEN INPUT PRODUCT-MASTER
+            MOVE 'N' TO PM-EOF-FLAG
+            MOVE 0 TO PDT-COUNT
+            PERFORM UNTIL PM-NO-MORE-RECS
+                READ PRODUCT-MASTER
+                    AT END
+                        MOVE 'Y' TO PM-EOF-FLAG
+                    NOT AT END
+                        ADD 1 TO PDT-COUNT
+                        MOVE PDM-PRODUCT-ID TO
+                                        PDT-PRODUCT-ID(PDT-COUNT)
+                        MOVE PDM-DESCRIPTION TO
+                                        PDT-DESCRIPTION(PDT-COUNT)
+                        MOVE PDM-EXPECTED-SIZE TO
+                                        PDT-EXPECTED-SIZE(PDT-COUNT)
+                        MOVE PDM-EXPECTED-TYPE TO
+                                        PDT-EXPECTED-TYPE(PDT-COUNT)
+                END-READ
+            END-PERFORM
+            CLOSE PRODUCT-MASTER
+        .
+
+      *** REPRINTS THE WAREHOUSE/VENDOR HEADER AND COLUMN HEADINGS   ***
+      *** FOR THE GROUP A RESTART RESUMES INTO - FIRST-RECORD IS     ***
+      *** ALREADY 'NO' AT THIS POINT SO THE GROUP-BREAK LOGIC IN     ***
+      *** 100-PROCESS-DATA WILL NOT DETECT A CHANGE MID-GROUP AND    ***
+      *** WOULD OTHERWISE PRINT DETAIL ROWS UNDER NO HEADER AT ALL   ***
+        28-PRINT-RESTART-HEADER.
+            PERFORM 34-VALIDATE-WAREHOUSE
+            PERFORM 45-PRINT-WAREHOUSE-HEADER
+            PERFORM 50-PRINT-VENDOR-HEADER
+        .
+
         30-READ-FILE.
-        
+
+            IF CK-IS-RESTART
+                PERFORM 31-SKIP-TO-CHECKPOINT
+                IF NOT NO-MORE-DATA
+                    PERFORM 28-PRINT-RESTART-HEADER
+                END-IF
+            END-IF
+
             PERFORM UNTIL NO-MORE-DATA
                 READ MERGED-RECORD
                     AT END
                         MOVE 'N' TO EOF-FLAG
                     NOT AT END
-                        IF M-WAREHOUSE-ID = 'NV10' OR 'CA20' OR 'WA30'
-                            PERFORM 100-PROCESS-DATA
+                        ADD 1 TO CK-RECORD-COUNT
+                        ADD 1 TO CK-SINCE-LAST-CHKPT
+                        PERFORM 37-DETECT-DUPLICATE-RECORD
+                        IF DD-IS-DUPLICATE
+                            PERFORM 38-LOG-DUPLICATE-ERROR
                         ELSE
-                            MOVE MERGED TO ERROR-RECORD
-                            WRITE ERROR-RECORD
-                            ADD 1 TO ERROR-COUNTER
+                            PERFORM 34-VALIDATE-WAREHOUSE
+                            IF WH-IS-VALID
+                                PERFORM 40-VALIDATE-VENDOR
+                                IF VN-IS-VALID
+                                    PERFORM 35-VALIDATE-PRODUCT
+                                    IF PM-IS-VALID
+                                        PERFORM 100-PROCESS-DATA
+                                    ELSE
+                                        PERFORM 36-LOG-PRODUCT-ERROR
+                                    END-IF
+                                ELSE
+                                    PERFORM 41-LOG-VENDOR-ERROR
+                                END-IF
+                            ELSE
+                                PERFORM 33-LOG-WAREHOUSE-ERROR
+                            END-IF
+                        END-IF
+                        IF CK-SINCE-LAST-CHKPT >= CK-INTERVAL
+                            PERFORM 32-WRITE-CHECKPOINT
+                            MOVE 0 TO CK-SINCE-LAST-CHKPT
                         END-IF
                 END-READ
             END-PERFORM
         .
-        
-        35-SEARCH-VENDOR.
-                        
+
+      *** REPOSITIONS MERGED-RECORD PAST THE RECORDS ALREADY TOTALED ***
+      *** BY THE PRIOR RUN, UP TO THE LAST CHECKPOINTED COUNT        ***
+        31-SKIP-TO-CHECKPOINT.
+            MOVE 0 TO CK-SKIP-COUNTER
+            PERFORM UNTIL CK-SKIP-COUNTER >= CK-RECORD-COUNT
+                                        OR NO-MORE-DATA
+                READ MERGED-RECORD
+                    AT END
+                        MOVE 'N' TO EOF-FLAG
+                    NOT AT END
+                        ADD 1 TO CK-SKIP-COUNTER
+                END-READ
+            END-PERFORM
+        .
+
+      *** WRITES THE CURRENT POSITION AND RUNNING TOTALS TO THE      ***
+      *** CHECKPOINT FILE SO A RESTART CAN RESUME FROM HERE          ***
+        32-WRITE-CHECKPOINT.
+            MOVE CK-RECORD-COUNT TO CKR-RECORD-COUNT
+            MOVE H-WAREHOUSE-HOLD TO CKR-WAREHOUSE-ID
+            MOVE H-VENDOR-HOLD TO CKR-VENDOR-ID
+            MOVE H-PRODUCT-HOLD TO CKR-PRODUCT-ID
+            MOVE TF-PRODUCT-TOTAL TO CKR-PRODUCT-TOTAL
+            MOVE TF-VENDOR-TOTAL TO CKR-VENDOR-TOTAL
+            MOVE TF-WAREHOUSE-TOTAL TO CKR-WAREHOUSE-TOTAL
+            MOVE TF-GRAND-TOTAL TO CKR-GRAND-TOTAL
+            MOVE RF-LOW-STOCK-COUNT TO CKR-LOW-STOCK-COUNT
+            WRITE CHECKPOINT-RECORD
+        .
+
+      *** LOGS A RECORD WHOSE WAREHOUSE ID ISN'T ON THE WAREHOUSE    ***
+      *** MASTER (UNKNOWN OR RETIRED) TO THE ERROR REPORT           ***
+        33-LOG-WAREHOUSE-ERROR.
+            MOVE M-WAREHOUSE-ID TO EF-WAREHOUSE-ID
+            MOVE M-VENDOR-ID TO EF-VENDOR-ID
+            MOVE M-PRODUCT-ID TO EF-PRODUCT-ID
+            MOVE 'UNKNOWN WAREHOUSE' TO EF-REASON
+            PERFORM 42-WRITE-ERROR-DETAIL
+            ADD 1 TO EC-WAREHOUSE-ERRORS
+        .
+
+      *** LOOKS UP M-WAREHOUSE-ID IN THE WAREHOUSE TABLE AND SETS   ***
+      *** WH-IS-VALID/WH-CURRENT-DESC FOR THE CURRENT RECORD        ***
+        34-VALIDATE-WAREHOUSE.
+            MOVE 'N' TO WH-VALID-FLAG
+            MOVE SPACES TO WH-CURRENT-DESC
+            SET WAREHOUSE-INDEX TO 1
+            SEARCH WAREHOUSE-ITEM
+                AT END
+                    CONTINUE
+                WHEN WHT-WAREHOUSE-ID(WAREHOUSE-INDEX) = M-WAREHOUSE-ID
+                    IF WHT-ACTIVE(WAREHOUSE-INDEX)
+                        MOVE 'Y' TO WH-VALID-FLAG
+                        MOVE WHT-DESCRIPTION(WAREHOUSE-INDEX)
+                                                    TO WH-CURRENT-DESC
+                    END-IF
+            END-SEARCH
+        .
+
+      *** LOOKS UP M-PRODUCT-ID IN THE PRODUCT MASTER TABLE AND SETS ***
+      *** PM-IS-VALID/PM-CURRENT-SIZE/PM-CURRENT-TYPE FOR THE RECORD ***
+      *** IF THE PRODUCT IS KNOWN, ALSO FLAGS A MISMATCH BETWEEN     ***
+      *** THE MASTER'S EXPECTED SIZE/TYPE AND WHAT WAS ACTUALLY SENT ***
+        35-VALIDATE-PRODUCT.
+            MOVE 'N' TO PM-VALID-FLAG
+            MOVE SPACES TO PM-CURRENT-SIZE
+            MOVE SPACES TO PM-CURRENT-TYPE
+            SET PRODUCT-INDEX TO 1
+            SEARCH PRODUCT-ITEM
+                AT END
+                    CONTINUE
+                WHEN PDT-PRODUCT-ID(PRODUCT-INDEX) = M-PRODUCT-ID
+                    MOVE 'Y' TO PM-VALID-FLAG
+                    MOVE PDT-EXPECTED-SIZE(PRODUCT-INDEX)
+                                                TO PM-CURRENT-SIZE
+                    MOVE PDT-EXPECTED-TYPE(PRODUCT-INDEX)
+                                                TO PM-CURRENT-TYPE
+            END-SEARCH
+
+            IF PM-IS-VALID
+                PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 5
+                    IF M-PRODUCT-SIZE(SUB) NOT = PM-CURRENT-SIZE
+                        OR M-PRODUCT-TYPE(SUB) NOT = PM-CURRENT-TYPE
+                        MOVE M-WAREHOUSE-ID TO EF-WAREHOUSE-ID
+                        MOVE M-VENDOR-ID TO EF-VENDOR-ID
+                        MOVE M-PRODUCT-ID TO EF-PRODUCT-ID
+                        MOVE 'SIZE/TYPE VS MASTER MISMATCH' TO EF-REASON
+                        PERFORM 42-WRITE-ERROR-DETAIL
+                        ADD 1 TO EC-MASTER-MISMATCHES
+                    END-IF
+                END-PERFORM
+            END-IF
+        .
+
+      *** LOGS A RECORD WHOSE PRODUCT ID ISN'T ON THE PRODUCT MASTER ***
+      *** TO THE ERROR REPORT INSTEAD OF LETTING IT REACH THE DETAIL ***
+      *** REPORT UNVALIDATED                                        ***
+        36-LOG-PRODUCT-ERROR.
+            MOVE M-WAREHOUSE-ID TO EF-WAREHOUSE-ID
+            MOVE M-VENDOR-ID TO EF-VENDOR-ID
+            MOVE M-PRODUCT-ID TO EF-PRODUCT-ID
+            MOVE 'UNKNOWN PRODUCT' TO EF-REASON
+            PERFORM 42-WRITE-ERROR-DETAIL
+            ADD 1 TO EC-PRODUCT-ERRORS
+        .
+
+      *** COMPARES THIS RECORD'S WAREHOUSE/VENDOR/PRODUCT KEY TO THE ***
+      *** PREVIOUS RECORD'S KEY - THE MERGED STREAM IS SORTED ON     ***
+      *** THAT SAME KEY SO A REPEAT WITHIN ONE WAREHOUSE'S OWN INPUT ***
+      *** FILE SHOWS UP AS TWO ADJACENT IDENTICAL KEYS HERE          ***
+        37-DETECT-DUPLICATE-RECORD.
+            MOVE 'N' TO DD-DUP-FLAG
+            IF NOT DD-IS-FIRST-RECORD
+                IF M-WAREHOUSE-ID = DD-PREV-WAREHOUSE-ID
+                    AND M-VENDOR-ID = DD-PREV-VENDOR-ID
+                    AND M-PRODUCT-ID = DD-PREV-PRODUCT-ID
+                    MOVE 'Y' TO DD-DUP-FLAG
+                END-IF
+            END-IF
+            MOVE 'N' TO DD-FIRST-FLAG
+            MOVE M-WAREHOUSE-ID TO DD-PREV-WAREHOUSE-ID
+            MOVE M-VENDOR-ID TO DD-PREV-VENDOR-ID
+            MOVE M-PRODUCT-ID TO DD-PREV-PRODUCT-ID
+        .
+
+      *** LOGS A REPEATED WAREHOUSE/VENDOR/PRODUCT RECORD TO THE     ***
+      *** ERROR REPORT INSTEAD OF LETTING IT DOUBLE-COUNT THE RUN'S  ***
+      *** TOTALS                                                    ***
+        38-LOG-DUPLICATE-ERROR.
+            MOVE M-WAREHOUSE-ID TO EF-WAREHOUSE-ID
+            MOVE M-VENDOR-ID TO EF-VENDOR-ID
+            MOVE M-PRODUCT-ID TO EF-PRODUCT-ID
+            MOVE 'DUPLICATE RECORD' TO EF-REASON
+            PERFORM 42-WRITE-ERROR-DETAIL
+            ADD 1 TO EC-DUPLICATE-ERRORS
+        .
+
+      *** LOOKS UP THE CURRENT WAREHOUSE/VENDOR GROUP'S VENDOR ID FOR  ***
+      *** DISPLAY ON THE VENDOR HEADER LINE - BY THE TIME A GROUP     ***
+      *** REACHES THIS POINT 40-VALIDATE-VENDOR HAS ALREADY EXCLUDED  ***
+      *** UNKNOWN VENDORS FROM 100-PROCESS-DATA, SO THE AT END LEG IS ***
+      *** DEFENSIVE ONLY                                              ***
+        39-SEARCH-VENDOR.
+
             SET VENDOR-INDEX TO 1
-            
+
             SEARCH VENDOR-ITEM
                 AT END
                     STRING
@@ -474,40 +1194,87 @@
                             ' - ' DELIMITED BY SIZE
                         H-VENDOR-HOLD DELIMITED BY ' '
                         INTO VL-VENDOR-ID
-                    END-STRING
                     WHEN H-VENDOR-HOLD = VENDOR-ID(VENDOR-INDEX)
+                                AND VENDOR-ACTIVE(VENDOR-INDEX)
                         MOVE VENDOR-NAME(VENDOR-INDEX) TO VL-VENDOR-ID,
                                                           VTL-VENDOR-ID
             END-SEARCH
         .
+
+      *** LOOKS UP M-VENDOR-ID IN THE VENDOR TABLE AND SETS           ***
+      *** VN-IS-VALID FOR THE CURRENT RECORD - SYMMETRIC WITH         ***
+      *** 34-VALIDATE-WAREHOUSE AND 35-VALIDATE-PRODUCT SO AN UNKNOWN ***
+      *** VENDOR IS DETECTED AND EXCLUDED PER RECORD INSTEAD OF ONLY  ***
+      *** SHOWING UP AS "INVALID" ON THE GROUP HEADER                 ***
+        40-VALIDATE-VENDOR.
+            MOVE 'N' TO VN-VALID-FLAG
+            SET VENDOR-INDEX TO 1
+            SEARCH VENDOR-ITEM
+                AT END
+                    CONTINUE
+                WHEN VENDOR-ID(VENDOR-INDEX) = M-VENDOR-ID
+                    IF VENDOR-ACTIVE(VENDOR-INDEX)
+                        MOVE 'Y' TO VN-VALID-FLAG
+                    END-IF
+            END-SEARCH
+        .
+
+      *** LOGS A RECORD WHOSE VENDOR ID ISN'T ON THE VENDOR MASTER    ***
+      *** (UNKNOWN OR INACTIVE) TO THE ERROR REPORT INSTEAD OF        ***
+      *** LETTING IT REACH THE DETAIL REPORT UNVALIDATED              ***
+        41-LOG-VENDOR-ERROR.
+            MOVE M-WAREHOUSE-ID TO EF-WAREHOUSE-ID
+            MOVE M-VENDOR-ID TO EF-VENDOR-ID
+            MOVE M-PRODUCT-ID TO EF-PRODUCT-ID
+            MOVE 'UNKNOWN VENDOR' TO EF-REASON
+            PERFORM 42-WRITE-ERROR-DETAIL
+            ADD 1 TO EC-VENDOR-ERRORS
+        .
+
+      *** FORMATS AND WRITES ONE LINE TO THE ERROR REPORT FROM THE  ***
+      *** CURRENT ERROR-FIELD VALUES                                ***
+        42-WRITE-ERROR-DETAIL.
+            MOVE EF-WAREHOUSE-ID TO ED-WAREHOUSE-ID
+            MOVE EF-VENDOR-ID TO ED-VENDOR-ID
+            MOVE EF-PRODUCT-ID TO ED-PRODUCT-ID
+            MOVE EF-REASON TO ED-REASON
+            MOVE ERROR-DETAIL-LINE TO ERROR-RECORD
+            WRITE ERROR-RECORD
+        .
         
-        40-HEADER-ROUTINE.
+        43-HEADER-ROUTINE.
             ADD 1 TO PAGE-NO
             MOVE PAGE-NO TO H1-PAGE-NO
-           
+
             WRITE RECORD-REPORT FROM HEADING-ONE
                 AFTER ADVANCING PROPER-SPACING
-               
+
             MOVE HEADING-TWO TO RECORD-REPORT
             WRITE RECORD-REPORT FROM HEADING-TWO
                 AFTER ADVANCING PROPER-SPACING
+            MOVE 2 TO LINE-COUNT
+        .
+
+      *** CHECKS THE RUNNING LINE COUNT AGAINST THE PAGE SIZE AND     ***
+      *** STARTS A NEW PAGE (NEW PAGE-NO, WAREHOUSE/VENDOR HEADER,    ***
+      *** AND COLUMN HEADINGS) WHEN THE CURRENT PAGE IS FULL - THE    ***
+      *** SAME THREE-PARAGRAPH SEQUENCE 28-PRINT-RESTART-HEADER USES  ***
+        44-CHECK-PAGE-BREAK.
+            IF LINE-COUNT >= LINES-PER-PAGE
+                PERFORM 43-HEADER-ROUTINE
+                PERFORM 45-PRINT-WAREHOUSE-HEADER
+                PERFORM 50-PRINT-VENDOR-HEADER
+            END-IF
         .
-  
+
         45-PRINT-WAREHOUSE-HEADER.
             MOVE M-WAREHOUSE-ID TO WL-WAREHOUSE-ID
-            EVALUATE WL-WAREHOUSE-ID
-                WHEN 'NV10'
-                    WRITE RECORD-REPORT FROM WAREHOUSE-LINE
-                        AFTER ADVANCING 2 LINES
-                WHEN 'CA20'
-                    WRITE RECORD-REPORT FROM WAREHOUSE-LINE
-                        AFTER ADVANCING 2 LINES
-                WHEN 'WA30'
-                    WRITE RECORD-REPORT FROM WAREHOUSE-LINE
-                        AFTER ADVANCING 2 LINES
-            END-EVALUATE
+            MOVE WH-CURRENT-DESC TO WL-DESCRIPTION
+            WRITE RECORD-REPORT FROM WAREHOUSE-LINE
+                AFTER ADVANCING 2 LINES
+            ADD 2 TO LINE-COUNT
         .
-        
+
         50-PRINT-VENDOR-HEADER.
             STRING
                 'INVALID' DELIMITED BY ' '
@@ -515,20 +1282,22 @@
                 VENDOR-ID(SUB) DELIMITED BY ' '
                 INTO VL-VENDOR-ID
             END-STRING
-                    
-            PERFORM 35-SEARCH-VENDOR
-            
+
+            PERFORM 39-SEARCH-VENDOR
+
             WRITE RECORD-REPORT FROM VENDOR-LINE
                 AFTER ADVANCING 2 LINES
+            ADD 2 TO LINE-COUNT
             PERFORM 60-HEADER-ROUTINE-2
-            
-            
+
+
         .
-        
+
         60-HEADER-ROUTINE-2.
             WRITE RECORD-REPORT FROM HEADING-THREE
                 AFTER ADVANCING 2 LINES
-               
+            ADD 2 TO LINE-COUNT
+
             MOVE HEADING-FOUR TO RECORD-REPORT
             PERFORM 200-WRITE-A-LINE
         .
@@ -599,8 +1368,14 @@
                             INTO H-PRODUCT-SIZE-HOLD
                         END-STRING
                         MOVE H-PRODUCT-SIZE-HOLD TO DL-PRODUCT-SIZE
+                        MOVE M-WAREHOUSE-ID TO EF-WAREHOUSE-ID
+                        MOVE M-VENDOR-ID TO EF-VENDOR-ID
+                        MOVE M-PRODUCT-ID TO EF-PRODUCT-ID
+                        MOVE 'BAD SIZE CODE' TO EF-REASON
+                        PERFORM 42-WRITE-ERROR-DETAIL
+                        ADD 1 TO EC-SIZE-ERRORS
                 END-EVALUATE
-                
+
                 EVALUATE DL-PRODUCT-TYPE
                     WHEN 'C'
                         MOVE 'CREAM' TO DL-PRODUCT-TYPE
@@ -614,6 +1389,12 @@
                             INTO H-PRODUCT-TYPE-HOLD
                         END-STRING
                         MOVE H-PRODUCT-TYPE-HOLD TO DL-PRODUCT-TYPE
+                        MOVE M-WAREHOUSE-ID TO EF-WAREHOUSE-ID
+                        MOVE M-VENDOR-ID TO EF-VENDOR-ID
+                        MOVE M-PRODUCT-ID TO EF-PRODUCT-ID
+                        MOVE 'BAD TYPE CODE' TO EF-REASON
+                        PERFORM 42-WRITE-ERROR-DETAIL
+                        ADD 1 TO EC-TYPE-ERRORS
                 END-EVALUATE
                 
                 COMPUTE H-PURCHASE-PRICE-HOLD = M-NUM-IN-STOCK(SUB) *
@@ -628,14 +1409,49 @@
                                            TF-GRAND-TOTAL
                 
                 MOVE H-PURCHASE-PRICE-HOLD TO DL-TOTAL-COST
-                
+                PERFORM 160-WRITE-EXTRACT-RECORD
+                PERFORM 165-CHECK-LOW-STOCK
+
+            PERFORM 44-CHECK-PAGE-BREAK
             WRITE RECORD-REPORT FROM DETAIL-LINE
                 AFTER ADVANCING PROPER-SPACING
+            ADD 1 TO LINE-COUNT
         .
-        
+
+      *** WRITES ONE LINE-ITEM ROW TO THE EXTRACT FILE FOR DOWNSTREAM ***
+      *** SYSTEMS (PURCHASING/GL) TO CONSUME                          ***
+        160-WRITE-EXTRACT-RECORD.
+            MOVE M-WAREHOUSE-ID TO EX-WAREHOUSE-ID
+            MOVE M-VENDOR-ID TO EX-VENDOR-ID
+            MOVE M-PRODUCT-ID TO EX-PRODUCT-ID
+            MOVE M-PRODUCT-NAME(SUB) TO EX-PRODUCT-NAME
+            MOVE M-PRODUCT-SIZE(SUB) TO EX-PRODUCT-SIZE
+            MOVE M-PRODUCT-TYPE(SUB) TO EX-PRODUCT-TYPE
+            MOVE M-NUM-IN-STOCK(SUB) TO EX-NUM-IN-STOCK
+            MOVE H-PURCHASE-PRICE-HOLD TO EX-EXTENDED-COST
+            WRITE EXTRACT-RECORD
+        .
+
+      *** FLAGS ANY PRODUCT WHOSE STOCK HAS FALLEN BELOW THE REORDER ***
+      *** THRESHOLD SO PURCHASING DOESN'T HAVE TO READ THE FULL      ***
+      *** PRINTOUT LOOKING FOR LOW COUNTS                            ***
+        165-CHECK-LOW-STOCK.
+            IF M-NUM-IN-STOCK(SUB) < RF-DEFAULT-THRESHOLD
+                MOVE M-WAREHOUSE-ID TO LSL-WAREHOUSE-ID
+                MOVE M-VENDOR-ID TO LSL-VENDOR-ID
+                MOVE M-PRODUCT-ID TO LSL-PRODUCT-ID
+                MOVE M-PRODUCT-NAME(SUB) TO LSL-PRODUCT-NAME
+                MOVE M-NUM-IN-STOCK(SUB) TO LSL-IN-STOCK
+                MOVE RF-DEFAULT-THRESHOLD TO LSL-THRESHOLD
+                WRITE LOW-STOCK-RECORD FROM LOW-STOCK-DETAIL-LINE
+                ADD 1 TO RF-LOW-STOCK-COUNT
+            END-IF
+        .
+
         200-WRITE-A-LINE.
             WRITE RECORD-REPORT
                 AFTER ADVANCING PROPER-SPACING
+            ADD PROPER-SPACING TO LINE-COUNT
         .
         
         300-WAREHOUSE-BREAK.
@@ -649,26 +1465,106 @@
             MOVE 2 TO PROPER-SPACING
             PERFORM 200-WRITE-A-LINE
             MOVE 1 TO PROPER-SPACING
+            PERFORM 305-RECORD-WAREHOUSE-HISTORY
             MOVE ZEROS TO WTL-WAREHOUSE-TOTAL
             MOVE ZEROS TO TF-WAREHOUSE-TOTAL
-            
-            
+
+
             MOVE M-WAREHOUSE-ID TO H-WAREHOUSE-HOLD
         .
-        
+
+      *** RECORDS THIS WAREHOUSE'S TOTAL FOR NEXT RUN AND PRINTS ITS ***
+      *** VARIANCE AGAINST THE TOTAL FROM THE LAST RUN               ***
+        305-RECORD-WAREHOUSE-HISTORY.
+            ADD 1 TO CHT-COUNT
+            MOVE 'W' TO CH-LEVEL-CODE(CHT-COUNT)
+            MOVE H-WAREHOUSE-HOLD TO CH-WAREHOUSE-ID(CHT-COUNT)
+            MOVE SPACES TO CH-VENDOR-ID(CHT-COUNT)
+            MOVE TF-WAREHOUSE-TOTAL TO CH-AMOUNT(CHT-COUNT)
+
+            MOVE 'W' TO VAR-SEARCH-LEVEL
+            MOVE H-WAREHOUSE-HOLD TO VAR-SEARCH-WAREHOUSE-ID
+            MOVE SPACES TO VAR-SEARCH-VENDOR-ID
+            PERFORM 410-FIND-PRIOR-HISTORY
+            MOVE 'WAREHOUSE' TO VDL-LEVEL
+            MOVE H-WAREHOUSE-HOLD TO VDL-WAREHOUSE-ID
+            MOVE SPACES TO VDL-VENDOR-ID
+            MOVE TF-WAREHOUSE-TOTAL TO VDL-CURRENT-AMT
+            MOVE VAR-PRIOR-AMOUNT TO VDL-PRIOR-AMT
+            MOVE VAR-VARIANCE TO VDL-VARIANCE-AMT
+            MOVE VARIANCE-DETAIL-LINE TO VARIANCE-RECORD
+            WRITE VARIANCE-RECORD
+        .
+
         400-VENDOR-BREAK.
             PERFORM 500-PRODUCT-BREAK
-            
+
             MOVE TF-VENDOR-TOTAL TO VTL-VENDOR-TOTAL
             MOVE VENDOR-TOTAL-LINE TO RECORD-REPORT
             MOVE 2 TO PROPER-SPACING
             PERFORM 200-WRITE-A-LINE
             MOVE 1 TO PROPER-SPACING
+            PERFORM 405-RECORD-VENDOR-HISTORY
             MOVE ZEROS TO VTL-VENDOR-TOTAL
             MOVE ZEROS TO TF-VENDOR-TOTAL
-            
+
             MOVE M-VENDOR-ID TO H-VENDOR-HOLD
         .
+
+      *** RECORDS THIS VENDOR'S TOTAL FOR NEXT RUN AND PRINTS ITS    ***
+      *** VARIANCE AGAINST THE TOTAL FROM THE LAST RUN               ***
+        405-RECORD-VENDOR-HISTORY.
+            ADD 1 TO CHT-COUNT
+            MOVE 'V' TO CH-LEVEL-CODE(CHT-COUNT)
+            MOVE H-WAREHOUSE-HOLD TO CH-WAREHOUSE-ID(CHT-COUNT)
+            MOVE H-VENDOR-HOLD TO CH-VENDOR-ID(CHT-COUNT)
+            MOVE TF-VENDOR-TOTAL TO CH-AMOUNT(CHT-COUNT)
+
+            MOVE 'V' TO VAR-SEARCH-LEVEL
+            MOVE H-WAREHOUSE-HOLD TO VAR-SEARCH-WAREHOUSE-ID
+            MOVE H-VENDOR-HOLD TO VAR-SEARCH-VENDOR-ID
+            PERFORM 410-FIND-PRIOR-HISTORY
+            MOVE 'VENDOR' TO VDL-LEVEL
+            MOVE H-WAREHOUSE-HOLD TO VDL-WAREHOUSE-ID
+            MOVE H-VENDOR-HOLD TO VDL-VENDOR-ID
+            MOVE TF-VENDOR-TOTAL TO VDL-CURRENT-AMT
+            MOVE VAR-PRIOR-AMOUNT TO VDL-PRIOR-AMT
+            MOVE VAR-VARIANCE TO VDL-VARIANCE-AMT
+            MOVE VARIANCE-DETAIL-LINE TO VARIANCE-RECORD
+            WRITE VARIANCE-RECORD
+        .
+
+      *** SEARCHES PRIOR-HISTORY-TABLE FOR AN ENTRY MATCHING THE     ***
+      *** VAR-SEARCH- KEY AND COMPUTES THE VARIANCE AGAINST THE      ***
+      *** CURRENT PERIOD'S TOTAL - AN ABSENT PRIOR ENTRY JUST MEANS  ***
+      *** THIS IS A NEW WAREHOUSE/VENDOR                             ***
+        410-FIND-PRIOR-HISTORY.
+            MOVE 'N' TO VAR-FOUND-FLAG
+            MOVE ZEROS TO VAR-PRIOR-AMOUNT
+            IF PHT-COUNT > 0
+                SET PRIOR-HIST-INDEX TO 1
+                SEARCH PRIOR-HIST-ITEM
+                    AT END
+                        CONTINUE
+                    WHEN VAR-SEARCH-LEVEL =
+                              PH-LEVEL-CODE(PRIOR-HIST-INDEX)
+                        AND VAR-SEARCH-WAREHOUSE-ID =
+                              PH-WAREHOUSE-ID(PRIOR-HIST-INDEX)
+                        AND VAR-SEARCH-VENDOR-ID =
+                              PH-VENDOR-ID(PRIOR-HIST-INDEX)
+                        MOVE 'Y' TO VAR-FOUND-FLAG
+                        MOVE PH-AMOUNT(PRIOR-HIST-INDEX) TO
+                                VAR-PRIOR-AMOUNT
+                END-SEARCH
+            END-IF
+            IF CH-LEVEL-CODE(CHT-COUNT) = 'W'
+                COMPUTE VAR-VARIANCE = TF-WAREHOUSE-TOTAL -
+                                       VAR-PRIOR-AMOUNT
+            ELSE
+                COMPUTE VAR-VARIANCE = TF-VENDOR-TOTAL -
+                                       VAR-PRIOR-AMOUNT
+            END-IF
+        .
         
         500-PRODUCT-BREAK.
             MOVE TF-PRODUCT-TOTAL TO PTL-PRODUCT-TOTAL
@@ -684,12 +1580,99 @@
         
         700-EOJ.
             PERFORM 300-WAREHOUSE-BREAK
-            
+            PERFORM 750-PRINT-ERROR-SUMMARY
+            PERFORM 760-PRINT-LOWSTOCK-TOTAL
+            IF NOT CK-IS-RESTART
+                PERFORM 710-REWRITE-HISTORY-FILE
+            END-IF
+        .
+
+      *** REWRITES HISTORY-FILE WITH THIS RUN'S WAREHOUSE/VENDOR      ***
+      *** TOTALS SO THE NEXT RUN HAS SOMETHING TO COMPARE AGAINST -   ***
+      *** NOT PERFORMED ON A RESTARTED RUN (SEE 700-EOJ) SINCE        ***
+      *** CURRENT-HISTORY-TABLE ONLY HOLDS GROUPS THAT BROKE AFTER    ***
+      *** THE RESTART - REWRITING HERE WOULD LOSE THE GROUPS RECORDED ***
+      *** BEFORE THE CHECKPOINT                                      ***
+        710-REWRITE-HISTORY-FILE.
+            OPEN OUTPUT HISTORY-FILE
+            PERFORM 715-WRITE-HISTORY-RECORD
+                VARYING CURRENT-HIST-INDEX FROM 1 BY 1
+                    UNTIL CURRENT-HIST-INDEX > CHT-COUNT
+            CLOSE HISTORY-FILE
+        .
+
+        715-WRITE-HISTORY-RECORD.
+            MOVE CH-LEVEL-CODE(CURRENT-HIST-INDEX) TO HR-LEVEL-CODE
+            MOVE CH-WAREHOUSE-ID(CURRENT-HIST-INDEX) TO
+                    HR-WAREHOUSE-ID
+            MOVE CH-VENDOR-ID(CURRENT-HIST-INDEX) TO HR-VENDOR-ID
+            MOVE WS-CURRENT-DATE TO HR-RUN-DATE
+            MOVE CH-AMOUNT(CURRENT-HIST-INDEX) TO HR-AMOUNT
+            WRITE HISTORY-RECORD
+        .
+
+      *** PRINTS THE EXCEPTION COUNT BY REASON, THEN THE GRAND TOTAL ***
+      *** ERROR COUNT, ON THE INVENTORY REPORT                      ***
+        750-PRINT-ERROR-SUMMARY.
+            MOVE 'UNKNOWN WAREHOUSE ERRORS:' TO ECL-LABEL
+            MOVE EC-WAREHOUSE-ERRORS TO ECL-COUNT
+            MOVE ERROR-CATEGORY-LINE TO RECORD-REPORT
+            MOVE 2 TO PROPER-SPACING
+            PERFORM 200-WRITE-A-LINE
+            MOVE 1 TO PROPER-SPACING
+
+            MOVE 'UNKNOWN VENDOR ERRORS:' TO ECL-LABEL
+            MOVE EC-VENDOR-ERRORS TO ECL-COUNT
+            MOVE ERROR-CATEGORY-LINE TO RECORD-REPORT
+            PERFORM 200-WRITE-A-LINE
+
+            MOVE 'BAD SIZE CODE ERRORS:' TO ECL-LABEL
+            MOVE EC-SIZE-ERRORS TO ECL-COUNT
+            MOVE ERROR-CATEGORY-LINE TO RECORD-REPORT
+            PERFORM 200-WRITE-A-LINE
+
+            MOVE 'BAD TYPE CODE ERRORS:' TO ECL-LABEL
+            MOVE EC-TYPE-ERRORS TO ECL-COUNT
+            MOVE ERROR-CATEGORY-LINE TO RECORD-REPORT
+            PERFORM 200-WRITE-A-LINE
+
+            MOVE 'UNKNOWN PRODUCT ERRORS:' TO ECL-LABEL
+            MOVE EC-PRODUCT-ERRORS TO ECL-COUNT
+            MOVE ERROR-CATEGORY-LINE TO RECORD-REPORT
+            PERFORM 200-WRITE-A-LINE
+
+            MOVE 'MASTER MISMATCH ERRORS:' TO ECL-LABEL
+            MOVE EC-MASTER-MISMATCHES TO ECL-COUNT
+            MOVE ERROR-CATEGORY-LINE TO RECORD-REPORT
+            PERFORM 200-WRITE-A-LINE
+
+            MOVE 'DUPLICATE RECORD ERRORS:' TO ECL-LABEL
+            MOVE EC-DUPLICATE-ERRORS TO ECL-COUNT
+            MOVE ERROR-CATEGORY-LINE TO RECORD-REPORT
+            PERFORM 200-WRITE-A-LINE
+
+            COMPUTE ERROR-COUNTER = EC-WAREHOUSE-ERRORS +
+                                     EC-VENDOR-ERRORS +
+                                     EC-SIZE-ERRORS +
+                                     EC-TYPE-ERRORS +
+                                     EC-PRODUCT-ERRORS +
+                                     EC-MASTER-MISMATCHES +
+                                     EC-DUPLICATE-ERRORS
             MOVE ERROR-COUNTER TO EL-ERROR-COUNTER
-            WRITE RECORD-REPORT FROM ERROR-LINE
+            MOVE ERROR-LINE TO RECORD-REPORT
+            MOVE 2 TO PROPER-SPACING
+            PERFORM 200-WRITE-A-LINE
+            MOVE 1 TO PROPER-SPACING
+        .
+
+      *** PRINTS THE LOW-STOCK EXCEPTION COUNT ON THE LOW-STOCK       ***
+      *** REPORT ITSELF SO IT STAYS SELF-CONTAINED                   ***
+        760-PRINT-LOWSTOCK-TOTAL.
+            MOVE RF-LOW-STOCK-COUNT TO LSL-TOTAL-COUNT
+            WRITE LOW-STOCK-RECORD FROM LOW-STOCK-TOTAL-LINE
                 AFTER ADVANCING 2 LINES
         .
-        
+
         800-PRINT-GRAND-TOTALS.
             MOVE TF-GRAND-TOTAL TO GTL-GRAND-TOTAL
             MOVE GRAND-TOTAL-LINE TO RECORD-REPORT
@@ -698,9 +1681,18 @@
         .
         
         900-FINALE.
-            
+
             CLOSE MERGED-RECORD
                   OUTPUT-REPORT
                   ERROR-REPORT
+                  EXTRACT-FILE
+                  LOW-STOCK-REPORT
+                  VARIANCE-REPORT
+                  CHECKPOINT-FILE
+
+      * JOB RAN TO COMPLETION - CLEAR THE CHECKPOINT SO THE NEXT RUN
+      * STARTS FRESH INSTEAD OF RESTARTING FROM THIS FINISHED RUN
+            OPEN OUTPUT CHECKPOINT-FILE
+            CLOSE CHECKPOINT-FILE
             STOP RUN
         .
